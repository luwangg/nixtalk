@@ -0,0 +1,5 @@
+      *FD and record layout for the authsvc.cfg configuration file.
+      *Each line holds one KEY=VALUE setting; blank lines and lines
+      *starting with '*' are ignored.
+       FD  AUTHCFG-FILE.
+       01  AUTHCFG-LINE                PIC X(132).
