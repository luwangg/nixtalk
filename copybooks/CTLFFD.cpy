@@ -0,0 +1,11 @@
+      *FD and record layout for the AUTHCTL operator control file.
+       FD  AUTHCTL-FILE.
+       01  AUTHCTL-RECORD.
+           02 CTL-COMMAND               PIC X(8).
+      *        A generation counter bumped on every write, rather than
+      *        cleared by the reader: with several authenticate worker
+      *        processes polling this one shared file, each worker
+      *        compares this to the last sequence it acted on, so
+      *        every worker picks up every command exactly once
+      *        regardless of which one polls first.
+           02 CTL-SEQUENCE              PIC 9(9).
