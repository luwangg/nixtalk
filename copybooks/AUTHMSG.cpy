@@ -0,0 +1,19 @@
+      *Typed, extensible request/response layout for the authenticate
+      *listener. AR-REQUEST-TYPE selects the operation so the same
+      *socket can serve more than a plain login check.
+      *    LOGN - log in with username/password
+      *    PCHG - change password (current + new password)
+      *    LKUP - look up whether a username exists and its status
+      *    VALD - validate a previously-issued session token
+       01 AUTH-REQUEST.
+           02 AR-REQUEST-TYPE          PIC X(4).
+           02 AR-USERNAME              PIC X(12).
+           02 AR-PASSWORD              PIC X(20).
+           02 AR-NEW-PASSWORD          PIC X(20).
+           02 AR-SESSION-TOKEN         PIC X(32).
+
+       01 AUTH-RESPONSE.
+           02 AS-RESULT                PIC X(5).
+      *        'OK   ' or 'ERROR'
+           02 AS-SESSION-TOKEN         PIC X(32).
+           02 AS-DETAIL                PIC X(40).
