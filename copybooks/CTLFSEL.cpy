@@ -0,0 +1,7 @@
+      *Select clause for the AUTHCTL operator control file.
+      *A one-line command (RUN/RELOAD/STOP) the listener polls for,
+      *so maintenance can reload USRMAST or shut the listener down
+      *cleanly without killing an in-flight request.
+           SELECT AUTHCTL-FILE ASSIGN TO "AUTHCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTHCTL-STATUS.
