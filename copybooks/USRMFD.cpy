@@ -0,0 +1,13 @@
+      *FD and record layout for the USRMAST user master file.
+       FD  USRMAST-FILE.
+       01  USRMAST-RECORD.
+           02 UM-USERNAME              PIC X(12).
+           02 UM-STATUS                PIC X(1).
+      *        'A' = active, 'D' = disabled
+           02 UM-PASSWORD-SALT         PIC X(8).
+           02 UM-PASSWORD-HASH         PIC X(32).
+           02 UM-FAILED-COUNT          PIC 9(3).
+           02 UM-LAST-FAILED-TS        PIC X(21).
+           02 UM-LOCKED-FLAG           PIC X(1).
+      *        'Y' = locked out, 'N' = not locked
+           02 UM-LOCK-TS               PIC X(21).
