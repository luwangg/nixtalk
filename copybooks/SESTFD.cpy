@@ -0,0 +1,7 @@
+      *FD and record layout for the SESSTOK session token file.
+       FD  SESSTOK-FILE.
+       01  SESSTOK-RECORD.
+           02 ST-TOKEN                 PIC X(32).
+           02 ST-USERNAME              PIC X(12).
+           02 ST-CREATED-TS            PIC X(21).
+           02 ST-EXPIRES-SECS          PIC 9(18).
