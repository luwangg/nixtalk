@@ -0,0 +1,13 @@
+      *Select clause for the USRMAST user master file.
+      *Keyed indexed (VSAM-style) file of login credentials.
+      *LOCK MODE IS AUTOMATIC so a READ taken to update a record (the
+      *failed-attempt counter, the lockout flag, a password change)
+      *holds that record until the matching REWRITE/UNLOCK, so two
+      *concurrent authenticate workers can't both read-modify-write
+      *the same username and lose one side's update.
+           SELECT USRMAST-FILE ASSIGN TO "USRMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USERNAME
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-USRMAST-STATUS.
