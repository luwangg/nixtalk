@@ -0,0 +1,4 @@
+      *Select clause for the authsvc.cfg configuration file.
+           SELECT AUTHCFG-FILE ASSIGN TO "config/authsvc.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTHCFG-STATUS.
