@@ -0,0 +1,5 @@
+      *Select clause for the AUTHLOG authentication audit trail.
+      *Append-only line sequential log of every attempt.
+           SELECT AUTHLOG-FILE ASSIGN TO "AUTHLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTHLOG-STATUS.
