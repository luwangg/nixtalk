@@ -0,0 +1,8 @@
+      *Select clause for the SESSTOK session token lookup file.
+      *Indexed (VSAM-style) file keyed on the token so downstream
+      *services can validate a session without resending credentials.
+           SELECT SESSTOK-FILE ASSIGN TO "SESSTOK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-TOKEN
+               FILE STATUS IS WS-SESSTOK-STATUS.
