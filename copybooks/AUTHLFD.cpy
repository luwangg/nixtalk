@@ -0,0 +1,7 @@
+      *FD and record layout for the AUTHLOG audit trail file.
+       FD  AUTHLOG-FILE.
+       01  AUTHLOG-RECORD.
+           02 AL-TIMESTAMP              PIC X(21).
+           02 AL-USERNAME               PIC X(12).
+           02 AL-RESULT                 PIC X(5).
+           02 AL-REQUEST-TYPE           PIC X(4).
