@@ -0,0 +1,148 @@
+      *User master maintenance job for the authenticate service.
+      *Adds, disables, enables and removes USRMAST records so the
+      *listener's user base can be kept current without a recompile.
+      *
+      *Invocation:
+      *    usrmaint ADD     username password
+      *    usrmaint DISABLE username
+      *    usrmaint ENABLE  username
+      *    usrmaint REMOVE  username
+      *    usrmaint UNLOCK  username
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. usrmaint.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY USRMSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY USRMFD.
+
+       WORKING-STORAGE SECTION.
+       01 ws-usrmast-status            PIC X(2).
+
+       01 ws-arg-count                 PIC 9(4).
+       01 ws-command                   PIC X(10).
+       01 ws-arg-username              PIC X(12).
+       01 ws-arg-password              PIC X(20).
+       01 ws-new-status                PIC X(1).
+       01 ws-new-salt                  PIC X(8).
+
+       PROCEDURE DIVISION.
+       para-entry.
+           ACCEPT ws-arg-count FROM ARGUMENT-NUMBER
+
+           IF ws-arg-count IS LESS THAN 2 THEN
+               DISPLAY "USAGE: usrmaint ADD|DISABLE|ENABLE|REMOVE "
+                       "username [password]"
+               GOBACK
+           END-IF
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT ws-command FROM ARGUMENT-VALUE
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ws-arg-username FROM ARGUMENT-VALUE
+
+           MOVE SPACES TO ws-arg-password
+           IF ws-arg-count IS GREATER THAN OR EQUAL TO 3 THEN
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT ws-arg-password FROM ARGUMENT-VALUE
+           END-IF
+
+           INSPECT ws-command CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+           OPEN I-O USRMAST-FILE
+           IF ws-usrmast-status IS EQUAL TO "35" THEN
+               OPEN OUTPUT USRMAST-FILE
+               CLOSE USRMAST-FILE
+               OPEN I-O USRMAST-FILE
+           END-IF
+           IF ws-usrmast-status IS NOT EQUAL TO "00" THEN
+               DISPLAY "FATAL: CANNOT OPEN USRMAST.DAT, STATUS "
+                       ws-usrmast-status
+               GOBACK
+           END-IF
+
+           EVALUATE ws-command
+               WHEN "ADD"
+                   PERFORM para-add-user
+               WHEN "DISABLE"
+                   MOVE "D" TO ws-new-status
+                   PERFORM para-set-status
+               WHEN "ENABLE"
+                   MOVE "A" TO ws-new-status
+                   PERFORM para-set-status
+               WHEN "REMOVE"
+                   PERFORM para-remove-user
+               WHEN "UNLOCK"
+                   PERFORM para-unlock-user
+               WHEN OTHER
+                   DISPLAY "UNKNOWN COMMAND: " ws-command
+           END-EVALUATE
+
+           CLOSE USRMAST-FILE
+           GOBACK
+           .
+
+       para-add-user.
+           CALL "authsalt" USING ws-new-salt
+
+           MOVE ws-arg-username TO UM-USERNAME
+           MOVE "A" TO UM-STATUS
+           MOVE ws-new-salt TO UM-PASSWORD-SALT
+           CALL "authhash" USING ws-new-salt ws-arg-password
+                                  UM-PASSWORD-HASH
+           MOVE 0 TO UM-FAILED-COUNT
+           MOVE SPACES TO UM-LAST-FAILED-TS
+           MOVE "N" TO UM-LOCKED-FLAG
+           MOVE SPACES TO UM-LOCK-TS
+
+           WRITE USRMAST-RECORD
+               INVALID KEY
+                   DISPLAY "USER ALREADY EXISTS: " ws-arg-username
+               NOT INVALID KEY
+                   DISPLAY "USER ADDED: " ws-arg-username
+           END-WRITE
+           .
+
+       para-set-status.
+           MOVE ws-arg-username TO UM-USERNAME
+           READ USRMAST-FILE
+               INVALID KEY
+                   DISPLAY "USER NOT FOUND: " ws-arg-username
+               NOT INVALID KEY
+                   MOVE ws-new-status TO UM-STATUS
+                   REWRITE USRMAST-RECORD
+                   DISPLAY "USER " ws-arg-username
+                           " STATUS SET TO " ws-new-status
+           END-READ
+           .
+
+       para-remove-user.
+           MOVE ws-arg-username TO UM-USERNAME
+           DELETE USRMAST-FILE
+               INVALID KEY
+                   DISPLAY "USER NOT FOUND: " ws-arg-username
+               NOT INVALID KEY
+                   DISPLAY "USER REMOVED: " ws-arg-username
+           END-DELETE
+           .
+
+       para-unlock-user.
+           MOVE ws-arg-username TO UM-USERNAME
+           READ USRMAST-FILE
+               INVALID KEY
+                   DISPLAY "USER NOT FOUND: " ws-arg-username
+               NOT INVALID KEY
+                   MOVE 0 TO UM-FAILED-COUNT
+                   MOVE "N" TO UM-LOCKED-FLAG
+                   MOVE SPACES TO UM-LAST-FAILED-TS
+                   MOVE SPACES TO UM-LOCK-TS
+                   REWRITE USRMAST-RECORD
+                   DISPLAY "USER UNLOCKED: " ws-arg-username
+           END-READ
+           .
