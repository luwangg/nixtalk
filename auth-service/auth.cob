@@ -1,59 +1,487 @@
-      *Authentication service in COBOL using Ã˜MQ. Error handling is 
+      *Authentication service in COBOL using Ã˜MQ. Error handling is
       *omitted for brevity.
+      *
+      *This is a worker process, not the public listener: it connects
+      *a REP socket to BACKEND_ADDRESS and expects authbrk (the
+      *ROUTER/DEALER broker) to be bound to BIND_ADDRESS out front.
+      *Run as many copies of this program as there are worker slots
+      *wanted; the broker fans requests out to whichever is free.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. authenticate.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY USRMSEL.
+           COPY AUTHLSEL.
+           COPY SESTSEL.
+           COPY CTLFSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY USRMFD.
+           COPY AUTHLFD.
+           COPY SESTFD.
+           COPY CTLFFD.
+
        WORKING-STORAGE SECTION.
+       01 ws-usrmast-status            PIC X(2).
+       01 ws-authlog-status            PIC X(2).
+       01 ws-sesstok-status            PIC X(2).
+       01 ws-authctl-status            PIC X(2).
+
        01 ws-bind-address              PIC X(100).
+       01 ws-config-key                PIC X(32).
+       01 ws-config-value              PIC X(100).
 
        01 ws-zmq-rep                   PIC 9(5) VALUE 4.
+       01 ws-zmq-rcvtimeo-opt          PIC 9(5) VALUE 27.
+       01 ws-zmq-rcvtimeo-ms           PIC S9(9) COMP-5 VALUE 1000.
        01 ws-zmq                       POINTER.
        01 ws-socket                    POINTER.
+       01 ws-recv-rc                   PIC S9(9) COMP-5.
+
+       01 ws-stop-requested            PIC X(1) VALUE 'N'.
+       01 ws-ctl-sequence-seen         PIC 9(9) VALUE 0.
+
+       COPY AUTHMSG.
 
-       01 ws-request.
-           02 ws-username              PIC X(12).
-           02 ws-password              PIC X(20).
-       01 ws-response                  PIC X(10).
+       01 ws-new-salt                  PIC X(8).
+
+       01 ws-max-failed-attempts       PIC 9(3) VALUE 5.
+       01 ws-lockout-window-secs       PIC 9(9) VALUE 300.
+       01 ws-account-locked            PIC X(1).
+       01 ws-lockout-cleared           PIC X(1).
+
+       01 ws-ts-in                     PIC X(21).
+       01 ws-ts-out                    PIC 9(18).
+       01 ws-ts-date8                  PIC 9(8).
+       01 ws-ts-hh                     PIC 9(2).
+       01 ws-ts-mm                     PIC 9(2).
+       01 ws-ts-ss                     PIC 9(2).
+       01 ws-ts-dayno                  PIC 9(9).
+       01 ws-now-seconds               PIC 9(18).
+       01 ws-elapsed-seconds           PIC 9(18).
+
+       01 ws-computed-hash             PIC X(32).
+
+       01 ws-session-ttl-secs          PIC 9(9) VALUE 3600.
+       01 ws-token-seed                PIC X(8).
+       01 ws-token-plaintext           PIC X(20).
 
        PROCEDURE DIVISION.
        para-entry.
-           STRING 'tcp://0.0.0.0:1234' X'00' INTO ws-bind-address
+           MOVE "BACKEND_ADDRESS" TO ws-config-key
+           CALL "authcfg" USING ws-config-key ws-bind-address
+
+           IF ws-bind-address IS EQUAL TO SPACES THEN
+               STRING 'tcp://127.0.0.1:5560' X'00' INTO ws-bind-address
+           ELSE
+               STRING FUNCTION TRIM(ws-bind-address) X'00'
+                   INTO ws-bind-address
+           END-IF
+
+           DISPLAY "WORKER CONNECTING TO " ws-bind-address
+
+           MOVE "MAX_FAILED_ATTEMPTS" TO ws-config-key
+           CALL "authcfg" USING ws-config-key ws-config-value
+           IF ws-config-value IS NOT EQUAL TO SPACES THEN
+               COMPUTE ws-max-failed-attempts =
+                   FUNCTION NUMVAL(FUNCTION TRIM(ws-config-value))
+           END-IF
 
-           DISPLAY "LISTENING ON " ws-bind-address
+           MOVE "LOCKOUT_WINDOW_SECS" TO ws-config-key
+           CALL "authcfg" USING ws-config-key ws-config-value
+           IF ws-config-value IS NOT EQUAL TO SPACES THEN
+               COMPUTE ws-lockout-window-secs =
+                   FUNCTION NUMVAL(FUNCTION TRIM(ws-config-value))
+           END-IF
 
            CALL "zmq_ctx_new" GIVING ws-zmq
            CALL "zmq_socket" USING VALUE ws-zmq
                                    VALUE ws-zmq-rep
                              GIVING ws-socket
-           CALL "zmq_bind" USING VALUE ws-socket
-                                 REFERENCE ws-bind-address
+           CALL "zmq_connect" USING VALUE ws-socket
+                                    REFERENCE ws-bind-address
+
+           CALL "zmq_setsockopt"
+               USING VALUE ws-socket
+                     VALUE ws-zmq-rcvtimeo-opt
+                     REFERENCE ws-zmq-rcvtimeo-ms
+                     VALUE LENGTH OF ws-zmq-rcvtimeo-ms
+
+           OPEN I-O USRMAST-FILE
+           IF ws-usrmast-status IS NOT EQUAL TO "00" THEN
+               DISPLAY "FATAL: CANNOT OPEN USRMAST.DAT, STATUS "
+                       ws-usrmast-status
+               STOP RUN
+           END-IF
 
-           PERFORM para-req-rep FOREVER
+           OPEN EXTEND AUTHLOG-FILE
+           IF ws-authlog-status IS NOT EQUAL TO "00" THEN
+               DISPLAY "FATAL: CANNOT OPEN AUTHLOG.DAT, STATUS "
+                       ws-authlog-status
+               STOP RUN
+           END-IF
+
+           OPEN I-O SESSTOK-FILE
+           IF ws-sesstok-status IS EQUAL TO "35" THEN
+               OPEN OUTPUT SESSTOK-FILE
+               CLOSE SESSTOK-FILE
+               OPEN I-O SESSTOK-FILE
+           END-IF
+           IF ws-sesstok-status IS NOT EQUAL TO "00" THEN
+               DISPLAY "FATAL: CANNOT OPEN SESSTOK.DAT, STATUS "
+                       ws-sesstok-status
+               STOP RUN
+           END-IF
+
+           PERFORM para-req-rep UNTIL ws-stop-requested IS EQUAL TO 'Y'
 
+           CLOSE USRMAST-FILE
+           CLOSE AUTHLOG-FILE
+           CLOSE SESSTOK-FILE
+           CALL "zmq_close" USING VALUE ws-socket
+           CALL "zmq_ctx_destroy" USING VALUE ws-zmq
+
+           DISPLAY "AUTHENTICATE SERVICE SHUT DOWN"
            EXIT PROGRAM
            .
 
        para-req-rep.
            CALL "zmq_recv"
                USING VALUE ws-socket
-                     REFERENCE ws-request
-                     VALUE LENGTH OF ws-request
+                     REFERENCE AUTH-REQUEST
+                     VALUE LENGTH OF AUTH-REQUEST
                      VALUE 0
+               GIVING ws-recv-rc
 
-           IF ws-username IS EQUAL TO "arian" AND
-              ws-password IS EQUAL TO "@r1aN" THEN
-               MOVE 'OK' TO ws-response
+           IF ws-recv-rc IS LESS THAN 0 THEN
+               PERFORM para-check-control
            ELSE
-               MOVE 'ERROR' TO ws-response
+               PERFORM para-dispatch-request
+               PERFORM para-write-audit-log
+
+               DISPLAY AUTH-REQUEST
+               DISPLAY AUTH-RESPONSE
+
+               CALL "zmq_send"
+                   USING VALUE ws-socket
+                         REFERENCE AUTH-RESPONSE
+                         VALUE LENGTH OF AUTH-RESPONSE
+                         VALUE 0
+
+               PERFORM para-check-control
+           END-IF
+           .
+
+       para-check-control.
+      *    Several authenticate worker processes can be running at
+      *    once, all polling this one shared control file, so a
+      *    command can't be consumed-and-cleared by whichever worker
+      *    gets there first (the rest would just see it reset back to
+      *    RUN). Instead each worker remembers the highest
+      *    CTL-SEQUENCE it has already acted on and only reacts when
+      *    authctl has written a higher one, so every worker picks up
+      *    every RELOAD/STOP exactly once regardless of polling order.
+           OPEN INPUT AUTHCTL-FILE
+           IF ws-authctl-status IS NOT EQUAL TO "35" THEN
+               MOVE SPACES TO CTL-COMMAND
+               MOVE 0 TO CTL-SEQUENCE
+               READ AUTHCTL-FILE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE AUTHCTL-FILE
+
+               IF CTL-SEQUENCE IS GREATER THAN ws-ctl-sequence-seen THEN
+                   MOVE CTL-SEQUENCE TO ws-ctl-sequence-seen
+                   EVALUATE CTL-COMMAND
+                       WHEN "STOP"
+                           MOVE 'Y' TO ws-stop-requested
+                       WHEN "RELOAD"
+                           PERFORM para-reload-user-file
+                       WHEN "RUN"
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+
+       para-reload-user-file.
+           CLOSE USRMAST-FILE
+           OPEN I-O USRMAST-FILE
+           IF ws-usrmast-status IS NOT EQUAL TO "00" THEN
+               DISPLAY "FATAL: CANNOT REOPEN USRMAST.DAT, STATUS "
+                       ws-usrmast-status
+               STOP RUN
            END-IF
+           DISPLAY "USER FILE RELOADED"
+           .
 
-           DISPLAY ws-request
-           DISPLAY ws-response
+       para-dispatch-request.
+           MOVE SPACES TO AS-SESSION-TOKEN
+           MOVE SPACES TO AS-DETAIL
 
-           CALL "zmq_send"
-               USING VALUE ws-socket
-                     REFERENCE ws-response
-                     VALUE LENGTH OF ws-response
-                     VALUE 0
+           EVALUATE AR-REQUEST-TYPE
+               WHEN "LOGN"
+                   PERFORM para-check-credentials
+               WHEN "PCHG"
+                   PERFORM para-change-password
+               WHEN "LKUP"
+                   PERFORM para-lookup-user
+               WHEN "VALD"
+                   PERFORM para-validate-session
+               WHEN OTHER
+                   MOVE 'ERROR' TO AS-RESULT
+                   MOVE "UNKNOWN REQUEST TYPE" TO AS-DETAIL
+           END-EVALUATE
+           .
+
+       para-check-credentials.
+           MOVE AR-USERNAME TO UM-USERNAME
+           READ USRMAST-FILE
+               INVALID KEY
+                   MOVE 'ERROR' TO AS-RESULT
+               NOT INVALID KEY
+                   PERFORM para-check-active-user
+           END-READ
+           .
+
+       para-lookup-user.
+           MOVE AR-USERNAME TO UM-USERNAME
+           READ USRMAST-FILE
+               INVALID KEY
+                   MOVE 'ERROR' TO AS-RESULT
+                   MOVE "USER NOT FOUND" TO AS-DETAIL
+               NOT INVALID KEY
+                   MOVE 'OK' TO AS-RESULT
+                   IF UM-STATUS IS EQUAL TO "A" THEN
+                       MOVE "USER ACTIVE" TO AS-DETAIL
+                   ELSE
+                       MOVE "USER DISABLED" TO AS-DETAIL
+                   END-IF
+      *            A plain lookup never REWRITEs, so the AUTOMATIC
+      *            record lock the READ above took out has to be
+      *            released explicitly here or it stays held by this
+      *            worker (and blocks usrmaint or any other worker
+      *            wanting that same username) until this worker
+      *            happens to touch USRMAST-FILE again.
+                   UNLOCK USRMAST-FILE
+           END-READ
+           .
+
+       para-validate-session.
+      *    Lets a downstream service confirm a session token it was
+      *    handed is still good, without ever seeing the username or
+      *    password that originally produced it.
+           MOVE AR-SESSION-TOKEN TO ST-TOKEN
+           READ SESSTOK-FILE
+               INVALID KEY
+                   MOVE 'ERROR' TO AS-RESULT
+                   MOVE "TOKEN NOT FOUND" TO AS-DETAIL
+               NOT INVALID KEY
+                   MOVE FUNCTION CURRENT-DATE TO ws-ts-in
+                   PERFORM para-timestamp-to-seconds
+                   MOVE ws-ts-out TO ws-now-seconds
+                   IF ws-now-seconds IS GREATER THAN
+                      ST-EXPIRES-SECS THEN
+                       MOVE 'ERROR' TO AS-RESULT
+                       MOVE "TOKEN EXPIRED" TO AS-DETAIL
+                   ELSE
+                       MOVE 'OK' TO AS-RESULT
+                       MOVE ST-USERNAME TO AS-DETAIL
+                       MOVE ST-TOKEN TO AS-SESSION-TOKEN
+                   END-IF
+           END-READ
+           .
+
+       para-change-password.
+           MOVE AR-USERNAME TO UM-USERNAME
+           READ USRMAST-FILE
+               INVALID KEY
+                   MOVE 'ERROR' TO AS-RESULT
+               NOT INVALID KEY
+                   PERFORM para-verify-and-change-password
+           END-READ
+           .
+
+       para-verify-and-change-password.
+           IF UM-STATUS IS NOT EQUAL TO "A" THEN
+               MOVE 'ERROR' TO AS-RESULT
+      *        Returning here without a REWRITE would otherwise leave
+      *        this username locked by this worker until it next
+      *        touches USRMAST-FILE for any reason.
+               UNLOCK USRMAST-FILE
+           ELSE
+               PERFORM para-check-lockout
+               IF ws-account-locked IS EQUAL TO 'Y' THEN
+                   MOVE 'ERROR' TO AS-RESULT
+                   UNLOCK USRMAST-FILE
+               ELSE
+                   IF ws-lockout-cleared IS EQUAL TO 'Y' THEN
+                       PERFORM para-reacquire-user-lock
+                   END-IF
+                   CALL "authhash" USING UM-PASSWORD-SALT AR-PASSWORD
+                                          ws-computed-hash
+                   IF UM-PASSWORD-HASH IS EQUAL TO ws-computed-hash THEN
+                       CALL "authsalt" USING ws-new-salt
+                       MOVE ws-new-salt TO UM-PASSWORD-SALT
+                       CALL "authhash" USING ws-new-salt AR-NEW-PASSWORD
+                                              UM-PASSWORD-HASH
+                       MOVE 0 TO UM-FAILED-COUNT
+                       MOVE 'N' TO UM-LOCKED-FLAG
+                       REWRITE USRMAST-RECORD
+                       MOVE 'OK' TO AS-RESULT
+                   ELSE
+                       MOVE 'ERROR' TO AS-RESULT
+                       PERFORM para-record-failed-attempt
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       para-check-active-user.
+           IF UM-STATUS IS NOT EQUAL TO "A" THEN
+               MOVE 'ERROR' TO AS-RESULT
+               UNLOCK USRMAST-FILE
+           ELSE
+               PERFORM para-check-lockout
+               IF ws-account-locked IS EQUAL TO 'Y' THEN
+                   MOVE 'ERROR' TO AS-RESULT
+                   UNLOCK USRMAST-FILE
+               ELSE
+                   IF ws-lockout-cleared IS EQUAL TO 'Y' THEN
+                       PERFORM para-reacquire-user-lock
+                   END-IF
+                   CALL "authhash" USING UM-PASSWORD-SALT AR-PASSWORD
+                                          ws-computed-hash
+                   IF UM-PASSWORD-HASH IS EQUAL TO ws-computed-hash THEN
+                       MOVE 'OK' TO AS-RESULT
+                       MOVE 0 TO UM-FAILED-COUNT
+                       MOVE 'N' TO UM-LOCKED-FLAG
+                       REWRITE USRMAST-RECORD
+                       PERFORM para-issue-session-token
+                   ELSE
+                       MOVE 'ERROR' TO AS-RESULT
+                       PERFORM para-record-failed-attempt
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       para-issue-session-token.
+      *    The seed has to be a genuine secret, not just today's date:
+      *    anyone can compute authhash(today, username) themselves, so
+      *    a date-derived seed would let them forge a valid token for
+      *    any username without ever supplying a password. authsalt
+      *    gives us the same non-guessable randomness it already uses
+      *    for password salts.
+           CALL "authsalt" USING ws-token-seed
+           MOVE AR-USERNAME TO ws-token-plaintext
+           CALL "authhash" USING ws-token-seed ws-token-plaintext
+                                  AS-SESSION-TOKEN
+
+           MOVE AS-SESSION-TOKEN TO ST-TOKEN
+           MOVE AR-USERNAME TO ST-USERNAME
+           MOVE FUNCTION CURRENT-DATE TO ST-CREATED-TS
+
+           MOVE FUNCTION CURRENT-DATE TO ws-ts-in
+           PERFORM para-timestamp-to-seconds
+           COMPUTE ST-EXPIRES-SECS = ws-ts-out + ws-session-ttl-secs
+
+           WRITE SESSTOK-RECORD
+               INVALID KEY
+                   REWRITE SESSTOK-RECORD
+           END-WRITE
+           .
+
+       para-timestamp-to-seconds.
+           MOVE ws-ts-in(1:8) TO ws-ts-date8
+           MOVE ws-ts-in(9:2) TO ws-ts-hh
+           MOVE ws-ts-in(11:2) TO ws-ts-mm
+           MOVE ws-ts-in(13:2) TO ws-ts-ss
+           COMPUTE ws-ts-dayno = FUNCTION INTEGER-OF-DATE(ws-ts-date8)
+           COMPUTE ws-ts-out = ws-ts-dayno * 86400
+                               + ws-ts-hh * 3600
+                               + ws-ts-mm * 60
+                               + ws-ts-ss
+           .
+
+       para-check-lockout.
+           MOVE 'N' TO ws-account-locked
+           MOVE 'N' TO ws-lockout-cleared
+           IF UM-LOCKED-FLAG IS EQUAL TO 'Y' THEN
+               MOVE FUNCTION CURRENT-DATE TO ws-ts-in
+               PERFORM para-timestamp-to-seconds
+               MOVE ws-ts-out TO ws-now-seconds
+
+               MOVE UM-LOCK-TS TO ws-ts-in
+               PERFORM para-timestamp-to-seconds
+               COMPUTE ws-elapsed-seconds =
+                       ws-now-seconds - ws-ts-out
+
+               IF ws-elapsed-seconds IS GREATER THAN
+                  ws-lockout-window-secs THEN
+                   MOVE 'N' TO UM-LOCKED-FLAG
+                   MOVE 0 TO UM-FAILED-COUNT
+                   REWRITE USRMAST-RECORD
+                   MOVE 'Y' TO ws-lockout-cleared
+               ELSE
+                   MOVE 'Y' TO ws-account-locked
+               END-IF
+           END-IF
+           .
+
+       para-reacquire-user-lock.
+      *    para-check-lockout's own REWRITE (clearing an expired
+      *    lockout) satisfies and releases the AUTOMATIC record lock
+      *    USRMSEL.cpy holds for update, so the caller's later REWRITE
+      *    (recording this attempt's outcome) would otherwise run
+      *    against an unlocked record. Re-READ it so that REWRITE
+      *    reacquires the lock instead of racing another worker for
+      *    the gap in between.
+           MOVE AR-USERNAME TO UM-USERNAME
+           READ USRMAST-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           .
+
+       para-record-failed-attempt.
+           MOVE FUNCTION CURRENT-DATE TO ws-ts-in
+           PERFORM para-timestamp-to-seconds
+           MOVE ws-ts-out TO ws-now-seconds
+
+           IF UM-LAST-FAILED-TS IS NOT EQUAL TO SPACES THEN
+               MOVE UM-LAST-FAILED-TS TO ws-ts-in
+               PERFORM para-timestamp-to-seconds
+               COMPUTE ws-elapsed-seconds =
+                       ws-now-seconds - ws-ts-out
+               IF ws-elapsed-seconds IS GREATER THAN
+                  ws-lockout-window-secs THEN
+                   MOVE 0 TO UM-FAILED-COUNT
+               END-IF
+           END-IF
+
+           ADD 1 TO UM-FAILED-COUNT
+           MOVE FUNCTION CURRENT-DATE TO UM-LAST-FAILED-TS
+
+           IF UM-FAILED-COUNT IS GREATER THAN OR EQUAL TO
+              ws-max-failed-attempts THEN
+               MOVE 'Y' TO UM-LOCKED-FLAG
+               MOVE FUNCTION CURRENT-DATE TO UM-LOCK-TS
+           END-IF
+
+           REWRITE USRMAST-RECORD
+           .
+
+       para-write-audit-log.
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE AR-USERNAME TO AL-USERNAME
+           MOVE AS-RESULT TO AL-RESULT
+           MOVE AR-REQUEST-TYPE TO AL-REQUEST-TYPE
+           WRITE AUTHLOG-RECORD
            .
