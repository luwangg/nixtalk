@@ -0,0 +1,72 @@
+      *ROUTER/DEALER broker in front of the authenticate workers.
+      *Binds a ROUTER socket on BIND_ADDRESS for clients and a DEALER
+      *socket on BACKEND_ADDRESS for worker processes (each an
+      *instance of authenticate running as a separate process), then
+      *lets zmq_proxy shuttle frames between the two so any number of
+      *workers can service requests concurrently. Run one copy of this
+      *program and as many authenticate workers as needed behind it.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authbrk.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-front-address             PIC X(100).
+       01 ws-back-address              PIC X(100).
+       01 ws-config-key                PIC X(32).
+
+       01 ws-zmq-router                PIC 9(5) VALUE 6.
+       01 ws-zmq-dealer                PIC 9(5) VALUE 5.
+       01 ws-zmq                       POINTER.
+       01 ws-frontend                  POINTER.
+       01 ws-backend                   POINTER.
+       01 ws-null-capture               USAGE POINTER VALUE NULL.
+
+       PROCEDURE DIVISION.
+       para-entry.
+           MOVE "BIND_ADDRESS" TO ws-config-key
+           CALL "authcfg" USING ws-config-key ws-front-address
+           IF ws-front-address IS EQUAL TO SPACES THEN
+               STRING 'tcp://0.0.0.0:1234' X'00' INTO ws-front-address
+           ELSE
+               STRING FUNCTION TRIM(ws-front-address) X'00'
+                   INTO ws-front-address
+           END-IF
+
+           MOVE "BACKEND_ADDRESS" TO ws-config-key
+           CALL "authcfg" USING ws-config-key ws-back-address
+           IF ws-back-address IS EQUAL TO SPACES THEN
+               STRING 'tcp://127.0.0.1:5560' X'00' INTO ws-back-address
+           ELSE
+               STRING FUNCTION TRIM(ws-back-address) X'00'
+                   INTO ws-back-address
+           END-IF
+
+           DISPLAY "BROKER FRONTEND ON " ws-front-address
+           DISPLAY "BROKER BACKEND ON " ws-back-address
+
+           CALL "zmq_ctx_new" GIVING ws-zmq
+
+           CALL "zmq_socket" USING VALUE ws-zmq
+                                   VALUE ws-zmq-router
+                             GIVING ws-frontend
+           CALL "zmq_bind" USING VALUE ws-frontend
+                                 REFERENCE ws-front-address
+
+           CALL "zmq_socket" USING VALUE ws-zmq
+                                   VALUE ws-zmq-dealer
+                             GIVING ws-backend
+           CALL "zmq_bind" USING VALUE ws-backend
+                                 REFERENCE ws-back-address
+
+      *    zmq_proxy blocks, relaying frontend<->backend frames until
+      *    either socket is closed from another thread/process.
+           CALL "zmq_proxy" USING VALUE ws-frontend
+                                  VALUE ws-backend
+                                  VALUE ws-null-capture
+
+           CALL "zmq_close" USING VALUE ws-frontend
+           CALL "zmq_close" USING VALUE ws-backend
+           CALL "zmq_ctx_destroy" USING VALUE ws-zmq
+
+           GOBACK
+           .
