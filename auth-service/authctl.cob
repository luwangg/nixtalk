@@ -0,0 +1,74 @@
+      *Operator control utility for the running authenticate listener.
+      *Writes a command to AUTHCTL.DAT, which every authenticate
+      *worker polls for between requests, so ops can reload USRMAST
+      *after a usrmaint change or shut the listener down cleanly
+      *without killing an in-flight request.
+      *
+      *Invocation:
+      *    authctl RELOAD
+      *    authctl STOP
+      *    authctl RUN
+      *Each write bumps CTL-SEQUENCE rather than relying on a worker
+      *to clear the command back to RUN: with several authenticate
+      *workers polling the same file, whichever worker got there
+      *first clearing it would leave the rest seeing RUN on their
+      *very next poll. Every worker instead remembers the
+      *highest sequence it has acted on, so each one reacts to a
+      *given RELOAD/STOP exactly once. RUN is kept as a command an
+      *operator can still issue by hand; it is a no-op in the worker
+      *but its bumped sequence lets a RUN be distinguished from "no
+      *new command yet" if that's ever needed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authctl.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CTLFSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CTLFFD.
+
+       WORKING-STORAGE SECTION.
+       01 ws-authctl-status            PIC X(2).
+       01 ws-arg-count                 PIC 9(4).
+       01 ws-new-command               PIC X(8).
+
+       PROCEDURE DIVISION.
+       para-entry.
+           ACCEPT ws-arg-count FROM ARGUMENT-NUMBER
+           IF ws-arg-count IS LESS THAN 1 THEN
+               DISPLAY "USAGE: authctl RELOAD|STOP|RUN"
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO ws-new-command
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT ws-new-command FROM ARGUMENT-VALUE
+
+           INSPECT ws-new-command CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+           MOVE 0 TO CTL-SEQUENCE
+           OPEN INPUT AUTHCTL-FILE
+           IF ws-authctl-status IS EQUAL TO "00" THEN
+               READ AUTHCTL-FILE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE AUTHCTL-FILE
+           END-IF
+
+           ADD 1 TO CTL-SEQUENCE
+           MOVE ws-new-command TO CTL-COMMAND
+
+           OPEN OUTPUT AUTHCTL-FILE
+           WRITE AUTHCTL-RECORD
+           CLOSE AUTHCTL-FILE
+
+           DISPLAY "CONTROL FILE UPDATED: " CTL-COMMAND
+                   " (SEQUENCE " CTL-SEQUENCE ")"
+           GOBACK
+           .
