@@ -0,0 +1,74 @@
+      *Configuration lookup routine for the authenticate service.
+      *Returns the value for LK-KEY, preferring an environment
+      *variable of the same name over the authsvc.cfg setting, so
+      *ops can repoint the listener without editing a file or
+      *recompiling the program.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authcfg.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUTHCSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUTHCFD.
+
+       WORKING-STORAGE SECTION.
+       01 ws-authcfg-status            PIC X(2).
+       01 ws-equal-pos                 PIC 9(3).
+       01 ws-line-key                  PIC X(32).
+       01 ws-line-value                PIC X(100).
+
+       LINKAGE SECTION.
+       01 LK-KEY                       PIC X(32).
+       01 LK-VALUE                     PIC X(100).
+
+       PROCEDURE DIVISION USING LK-KEY LK-VALUE.
+       para-entry.
+           MOVE SPACES TO LK-VALUE
+
+           ACCEPT LK-VALUE FROM ENVIRONMENT LK-KEY
+           IF LK-VALUE IS NOT EQUAL TO SPACES THEN
+               GOBACK
+           END-IF
+
+           OPEN INPUT AUTHCFG-FILE
+           IF ws-authcfg-status IS EQUAL TO "35" THEN
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL ws-authcfg-status IS EQUAL TO "10"
+               READ AUTHCFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM para-try-match-line
+               END-READ
+           END-PERFORM
+
+           CLOSE AUTHCFG-FILE
+           GOBACK
+           .
+
+       para-try-match-line.
+           IF AUTHCFG-LINE(1:1) IS EQUAL TO "*" OR
+              AUTHCFG-LINE IS EQUAL TO SPACES THEN
+               CONTINUE
+           ELSE
+               MOVE 0 TO ws-equal-pos
+               INSPECT AUTHCFG-LINE TALLYING ws-equal-pos
+                   FOR CHARACTERS BEFORE INITIAL "="
+
+               ADD 1 TO ws-equal-pos
+               MOVE SPACES TO ws-line-key
+               MOVE AUTHCFG-LINE(1:ws-equal-pos - 1) TO ws-line-key
+
+               IF ws-line-key IS EQUAL TO LK-KEY THEN
+                   MOVE SPACES TO ws-line-value
+                   MOVE AUTHCFG-LINE(ws-equal-pos + 1:) TO ws-line-value
+                   MOVE ws-line-value TO LK-VALUE
+               END-IF
+           END-IF
+           .
