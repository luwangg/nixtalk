@@ -0,0 +1,57 @@
+      *Random salt generator shared by anything that stores a new
+      *salted password hash in USRMAST (the maintenance job adding a
+      *user, and the listener servicing a password-change request).
+      *
+      *FUNCTION RANDOM is reseeded only once per process, the first
+      *time this routine runs, from the process id mixed with a
+      *sub-second timer. WORKING-STORAGE (and FUNCTION RANDOM's own
+      *internal state) persists for the life of the process, so every
+      *later call in this run draws from the stream already started
+      *instead of reseeding it. Reseeding from the current wall-clock
+      *second on every call (the prior approach) made two calls within
+      *the same second return the same salt, which becomes routine
+      *once several authenticate workers run side by side.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authsalt.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-salt-alphabet             PIC X(36)
+           VALUE "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 ws-salt-idx                  PIC 9(3).
+       01 ws-salt-char-pos             PIC 9(3).
+
+       01 ws-salt-seeded               PIC X(1) VALUE 'N'.
+       01 ws-pid                       PIC S9(9) COMP-5.
+       01 ws-now                       PIC X(21).
+       01 ws-seed-value                PIC 9(9).
+
+       LINKAGE SECTION.
+       01 LK-SALT                      PIC X(8).
+
+       PROCEDURE DIVISION USING LK-SALT.
+       para-entry.
+           IF ws-salt-seeded IS EQUAL TO 'N' THEN
+               CALL "getpid" RETURNING ws-pid
+               END-CALL
+               MOVE FUNCTION CURRENT-DATE TO ws-now
+               COMPUTE ws-seed-value =
+                   FUNCTION MOD(ws-pid, 100000) * 1000
+                   + FUNCTION MOD(FUNCTION SECONDS-PAST-MIDNIGHT, 100)
+                       * 10
+                   + FUNCTION MOD(FUNCTION NUMVAL(ws-now(15:2)), 10)
+               COMPUTE ws-salt-char-pos =
+                   FUNCTION RANDOM(ws-seed-value) * 36
+               MOVE 'Y' TO ws-salt-seeded
+           END-IF
+
+           PERFORM VARYING ws-salt-idx FROM 1 BY 1
+                   UNTIL ws-salt-idx IS GREATER THAN 8
+               COMPUTE ws-salt-char-pos =
+                   FUNCTION MOD(FUNCTION RANDOM * 1000000, 36) + 1
+               MOVE ws-salt-alphabet(ws-salt-char-pos:1)
+                   TO LK-SALT(ws-salt-idx:1)
+           END-PERFORM
+
+           GOBACK
+           .
