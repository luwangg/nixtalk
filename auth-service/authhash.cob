@@ -0,0 +1,79 @@
+      *Salted password digest routine shared by the authenticate
+      *listener and the USRMAST maintenance job, so a password (or
+      *anything else that needs a keyed digest, such as a session
+      *token) is never compared or stored in the clear.
+      *
+      *This is a keyed rolling hash built from two independent
+      *accumulators, each folded to a 16-character hex string and
+      *concatenated into the 32-character digest. Converting each
+      *accumulator with FUNCTION HEX-OF would be wrong: HEX-OF on a
+      *DISPLAY numeric item dumps the character bytes of its digit
+      *string ('0'-'9' = X'30'-X'39'), not the hex encoding of the
+      *number's value, which would fix every other output character
+      *to '3' and throw away the accumulator's low-order digits. The
+      *digits are produced instead by repeated division/remainder by
+      *16 against the accumulator itself.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authhash.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-salted                    PIC X(28).
+       01 ws-accum-a                   PIC 9(18).
+       01 ws-accum-b                   PIC 9(18).
+       01 ws-byte-value                PIC 9(3).
+       01 ws-idx                       PIC 9(3).
+
+       01 ws-hex-digits                PIC X(16)
+           VALUE "0123456789ABCDEF".
+       01 ws-hex-work                  PIC 9(18).
+       01 ws-hex-digit-idx             PIC 9(2).
+       01 ws-hex-pos                   PIC 9(2).
+       01 ws-hex-result                PIC X(16).
+
+       LINKAGE SECTION.
+       01 LK-SALT                      PIC X(8).
+       01 LK-PLAINTEXT                 PIC X(20).
+       01 LK-DIGEST                    PIC X(32).
+
+       PROCEDURE DIVISION USING LK-SALT LK-PLAINTEXT LK-DIGEST.
+       para-entry.
+           STRING LK-SALT LK-PLAINTEXT INTO ws-salted
+           MOVE 0 TO ws-accum-a
+           MOVE 0 TO ws-accum-b
+
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx IS GREATER THAN LENGTH OF ws-salted
+               MOVE FUNCTION ORD(ws-salted(ws-idx:1)) TO ws-byte-value
+               COMPUTE ws-accum-a =
+                   FUNCTION MOD(
+                       (ws-accum-a * 131) + ws-byte-value,
+                       999999999999999989)
+               COMPUTE ws-accum-b =
+                   FUNCTION MOD(
+                       (ws-accum-b * 257) + ws-byte-value + ws-idx,
+                       999999999999999877)
+           END-PERFORM
+
+           MOVE ws-accum-a TO ws-hex-work
+           PERFORM para-numeric-to-hex16
+           MOVE ws-hex-result TO LK-DIGEST(1:16)
+
+           MOVE ws-accum-b TO ws-hex-work
+           PERFORM para-numeric-to-hex16
+           MOVE ws-hex-result TO LK-DIGEST(17:16)
+
+           GOBACK
+           .
+
+       para-numeric-to-hex16.
+           MOVE SPACES TO ws-hex-result
+           PERFORM VARYING ws-hex-pos FROM 16 BY -1
+                   UNTIL ws-hex-pos IS LESS THAN 1
+               COMPUTE ws-hex-digit-idx =
+                   FUNCTION MOD(ws-hex-work, 16) + 1
+               MOVE ws-hex-digits(ws-hex-digit-idx:1)
+                   TO ws-hex-result(ws-hex-pos:1)
+               COMPUTE ws-hex-work = ws-hex-work / 16
+           END-PERFORM
+           .
