@@ -0,0 +1,143 @@
+      *Nightly authentication activity report.
+      *Reads the AUTHLOG audit trail and summarizes login attempts
+      *(AL-REQUEST-TYPE "LOGN") for a given day: total attempts, OK vs
+      *ERROR counts, and a per-username breakdown, so failure spikes
+      *can be spotted without tailing the listener's console. Password
+      *change (PCHG) and lookup (LKUP) traffic is logged to AUTHLOG
+      *too, but is excluded here so it doesn't mask login spikes.
+      *
+      *Invocation:
+      *    authrpt [ccyymmdd]
+      *Defaults to today's date when no argument is given.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authrpt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUTHLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUTHLFD.
+
+       WORKING-STORAGE SECTION.
+       01 ws-authlog-status            PIC X(2).
+
+       01 ws-arg-count                 PIC 9(4).
+       01 ws-report-date               PIC X(8).
+
+       01 ws-total-count               PIC 9(9) VALUE 0.
+       01 ws-ok-count                  PIC 9(9) VALUE 0.
+       01 ws-error-count               PIC 9(9) VALUE 0.
+
+       01 ws-user-count                PIC 9(4) VALUE 0.
+       01 ws-user-table.
+           02 ws-user-entry OCCURS 500 TIMES INDEXED BY ws-user-idx.
+               03 ws-user-name         PIC X(12).
+               03 ws-user-ok           PIC 9(6) VALUE 0.
+               03 ws-user-error        PIC 9(6) VALUE 0.
+       01 ws-found-idx                 PIC 9(4).
+       01 ws-table-truncated           PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       para-entry.
+           ACCEPT ws-arg-count FROM ARGUMENT-NUMBER
+           IF ws-arg-count IS GREATER THAN OR EQUAL TO 1 THEN
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ws-report-date FROM ARGUMENT-VALUE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO ws-report-date
+           END-IF
+
+           OPEN INPUT AUTHLOG-FILE
+           IF ws-authlog-status IS EQUAL TO "35" THEN
+               DISPLAY "NO AUTHLOG ENTRIES FOUND"
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL ws-authlog-status IS EQUAL TO "10"
+               READ AUTHLOG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF AL-TIMESTAMP(1:8) IS EQUAL TO ws-report-date
+                          AND AL-REQUEST-TYPE IS EQUAL TO "LOGN"
+                           PERFORM para-accumulate
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE AUTHLOG-FILE
+
+           PERFORM para-print-report
+           GOBACK
+           .
+
+       para-accumulate.
+           ADD 1 TO ws-total-count
+           IF AL-RESULT IS EQUAL TO "OK"
+               ADD 1 TO ws-ok-count
+           ELSE
+               ADD 1 TO ws-error-count
+           END-IF
+
+           PERFORM para-find-or-add-user
+
+           IF ws-found-idx IS EQUAL TO 0 THEN
+               PERFORM para-report-truncation
+           ELSE
+               IF AL-RESULT IS EQUAL TO "OK"
+                   ADD 1 TO ws-user-ok(ws-found-idx)
+               ELSE
+                   ADD 1 TO ws-user-error(ws-found-idx)
+               END-IF
+           END-IF
+           .
+
+       para-find-or-add-user.
+           MOVE 0 TO ws-found-idx
+           PERFORM VARYING ws-user-idx FROM 1 BY 1
+                   UNTIL ws-user-idx IS GREATER THAN ws-user-count
+               IF ws-user-name(ws-user-idx) IS EQUAL TO AL-USERNAME
+                   MOVE ws-user-idx TO ws-found-idx
+               END-IF
+           END-PERFORM
+
+           IF ws-found-idx IS EQUAL TO 0 AND
+              ws-user-count IS LESS THAN 500 THEN
+               ADD 1 TO ws-user-count
+               MOVE ws-user-count TO ws-found-idx
+               MOVE AL-USERNAME TO ws-user-name(ws-found-idx)
+               MOVE 0 TO ws-user-ok(ws-found-idx)
+               MOVE 0 TO ws-user-error(ws-found-idx)
+           END-IF
+           .
+
+       para-report-truncation.
+      *    More than 500 distinct usernames attempted a login today;
+      *    the totals above already counted this attempt, but there is
+      *    no table slot left to add it to the per-username breakdown.
+      *    Say so once rather than indexing past the table's end.
+           IF ws-table-truncated IS EQUAL TO 'N' THEN
+               DISPLAY "WARNING: PER-USERNAME BREAKDOWN TRUNCATED AT "
+                       "500 DISTINCT USERNAMES; TOTALS ABOVE STILL "
+                       "COUNT EVERY ATTEMPT"
+               MOVE 'Y' TO ws-table-truncated
+           END-IF
+           .
+
+       para-print-report.
+           DISPLAY "LOGIN ACTIVITY REPORT FOR " ws-report-date
+           DISPLAY "TOTAL ATTEMPTS: " ws-total-count
+           DISPLAY "OK:             " ws-ok-count
+           DISPLAY "ERROR:          " ws-error-count
+           DISPLAY "BY USERNAME:"
+
+           PERFORM VARYING ws-user-idx FROM 1 BY 1
+                   UNTIL ws-user-idx IS GREATER THAN ws-user-count
+               DISPLAY "  " ws-user-name(ws-user-idx)
+                       " OK=" ws-user-ok(ws-user-idx)
+                       " ERROR=" ws-user-error(ws-user-idx)
+           END-PERFORM
+           .
